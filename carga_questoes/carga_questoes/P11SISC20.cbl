@@ -0,0 +1,316 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P11SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select carga-questoes assign to "carga-questoes.txt"
+           organization is line sequential
+           file status is ws-fs-carga.
+
+           select carga-relatorio assign to "carga-relatorio.txt"
+           organization is line sequential
+           file status is ws-fs-relatorio.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  carga-questoes.
+       01  cg-registro.
+           05  cg-chave-questao.
+               10  cg-id-questao                    pic 9(05).
+               10  cg-id-disci                      pic 9(03).
+           05  cg-pergunta                          pic x(360).
+           05  cg-resposta-a                        pic x(360).
+           05  cg-resposta-b                        pic x(360).
+           05  cg-resposta-c                        pic x(360).
+           05  cg-resposta-d                        pic x(360).
+           05  cg-resposta-e                        pic x(360).
+           05  cg-gabarito                          pic x(01).
+
+       fd  carga-relatorio.
+       01  rl-linha                                 pic x(132).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-carga                              pic x(02).
+       77  ws-fs-relatorio                          pic x(02).
+
+       77  ws-qtd-incluidos                         pic 9(05).
+       77  ws-qtd-alterados                         pic 9(05).
+       77  ws-qtd-rejeitados                        pic 9(05).
+       77  ws-qtd-lidos                             pic 9(05).
+
+       01  ws-linha-saida                           pic x(132).
+
+      *>----Estruturas espelhando o protocolo de comunicação do P05SISC20
+       01  ws-tela-questoes.
+           05  ws-chave-questao.
+               10  ws-disciplina-id                 pic 9(03).
+               10  ws-questao-id                    pic 9(05).
+           05  ws-pergunta                          pic x(360).
+           05  ws-resposta-a                        pic x(360).
+           05  ws-resposta-b                        pic x(360).
+           05  ws-resposta-c                        pic x(360).
+           05  ws-resposta-d                        pic x(360).
+           05  ws-resposta-e                        pic x(360).
+           05  ws-gabarito                          pic x(01).
+           05  ws-gabarito-mult                     pic x(26).
+           05  ws-qtd-alt-extra                     pic 9(02).
+           05  ws-resposta-extra occurs 0 to 20 times
+                                 depending on ws-qtd-alt-extra
+                                 pic x(360).
+
+       01  ws-controle.
+           05  ws-operacao                          pic x(02).
+           05  ws-confirmacao                       pic x(06).
+           05  ws-msn1                              pic x(50).
+           05  ws-retorno.
+               10  ws-msn-erro-pmg                  pic x(09).
+               10  ws-msn-erro-offset                pic 9(03).
+               10  ws-return-code                   pic 9(02).
+               10  ws-msn-erro-cod                  pic x(02).
+               10  ws-msn-erro-text                 pic x(50).
+
+       01  ws-tb-questao.
+           05  ws-tb-qtd                            pic 9(05).
+           05  ws-tb-questao-ocr occurs 500 times.
+               10  ws-tb-chave-questao.
+                   15  ws-tb-id-questao             pic 9(05).
+                   15  ws-tb-id-disc                pic 9(03).
+               10  ws-tb-pergunta                   pic x(360).
+               10  ws-tb-resposta-a                 pic x(360).
+               10  ws-tb-resposta-b                 pic x(360).
+               10  ws-tb-resposta-c                 pic x(360).
+               10  ws-tb-resposta-d                 pic x(360).
+               10  ws-tb-resposta-e                 pic x(360).
+               10  ws-tb-gabarito                   pic x(01).
+               10  ws-tb-gabarito-mult               pic x(26).
+               10  ws-tb-qtd-alt-extra               pic 9(02).
+               10  ws-tb-resposta-extra occurs 20 times
+                                         pic x(360).
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           open input carga-questoes
+           if      ws-fs-carga <> "00" then
+                   display "P11SISC20 - Erro ao abrir carga-questoes: " ws-fs-carga
+                   stop run
+           end-if
+
+           open output carga-relatorio
+
+           move    0                                 to ws-qtd-incluidos
+           move    0                                 to ws-qtd-alterados
+           move    0                                 to ws-qtd-rejeitados
+           move    0                                 to ws-qtd-lidos
+
+           string  "Relatorio de carga de questoes"  delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                     to rl-linha
+           write   rl-linha
+           move    spaces                             to rl-linha
+           write   rl-linha
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           read    carga-questoes next
+           perform until ws-fs-carga = "10"
+                add  1                                to ws-qtd-lidos
+                perform 2100-carregar-registro
+                read carga-questoes next
+           end-perform
+
+           perform 2900-totalizar
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Carrega um registro, reaproveitando a validacao/regravacao do
+       *>  P05SISC20 (mesma trilha usada pela tela de cadastro)
+       *>------------------------------------------------------------------------
+       2100-carregar-registro section.
+
+
+           move    cg-id-questao                     to ws-questao-id
+           move    cg-id-disci                        to ws-disciplina-id
+           move    cg-pergunta                        to ws-pergunta
+           move    cg-resposta-a                       to ws-resposta-a
+           move    cg-resposta-b                       to ws-resposta-b
+           move    cg-resposta-c                       to ws-resposta-c
+           move    cg-resposta-d                       to ws-resposta-d
+           move    cg-resposta-e                       to ws-resposta-e
+           move    cg-gabarito                        to ws-gabarito
+           move    spaces                             to ws-gabarito-mult
+           move    0                                  to ws-qtd-alt-extra
+
+           move    "SA"                               to ws-operacao
+           move    "N"                                to ws-confirmacao
+
+           call "P05SISC20" using ws-tela-questoes,
+                                   ws-controle,
+                                   ws-tb-questao
+
+           if      ws-msn-erro-text = "Registro salvo com sucesso!" then
+                   add  1                              to ws-qtd-incluidos
+                   perform 2200-gravar-linha-relatorio
+           else
+                   if   ws-confirmacao = "?" then
+      *>registro ja existente - confirma a alteracao e regrava
+                        move "S"                        to ws-confirmacao
+                        call "P05SISC20" using ws-tela-questoes,
+                                                ws-controle,
+                                                ws-tb-questao
+                        if   ws-msn-erro-text = "Registro alterado com sucesso!" then
+                             add  1                      to ws-qtd-alterados
+                             perform 2200-gravar-linha-relatorio
+                        else
+                             add  1                      to ws-qtd-rejeitados
+                             perform 2200-gravar-linha-relatorio
+                        end-if
+                   else
+                        add  1                          to ws-qtd-rejeitados
+                        perform 2200-gravar-linha-relatorio
+                   end-if
+           end-if
+
+           .
+       2100-carregar-registro-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Grava no relatorio o resultado do processamento de um registro
+       *>------------------------------------------------------------------------
+       2200-gravar-linha-relatorio section.
+
+
+           string  "Questao "                         delimited by size
+                   ws-questao-id                       delimited by size
+                   " disc "                            delimited by size
+                   ws-disciplina-id                    delimited by size
+                   " - "                               delimited by size
+                   ws-msn-erro-text                    delimited by size
+                   " "                                 delimited by size
+                   ws-msn1                              delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           .
+       2200-gravar-linha-relatorio-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Totaliza o resultado da carga
+       *>------------------------------------------------------------------------
+       2900-totalizar section.
+
+
+           move    spaces                              to rl-linha
+           write   rl-linha
+
+           string  "Registros lidos......: "           delimited by size
+                   ws-qtd-lidos                        delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           string  "Incluidos............: "           delimited by size
+                   ws-qtd-incluidos                     delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           string  "Alterados............: "           delimited by size
+                   ws-qtd-alterados                     delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           string  "Rejeitados...........: "           delimited by size
+                   ws-qtd-rejeitados                    delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           display "Carga concluida - lidos " ws-qtd-lidos
+                   " incluidos " ws-qtd-incluidos
+                   " alterados " ws-qtd-alterados
+                   " rejeitados " ws-qtd-rejeitados
+
+           .
+       2900-totalizar-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close   carga-questoes
+           close   carga-relatorio
+
+           .
+       3000-finaliza-exit.
+           exit.
