@@ -0,0 +1,358 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P08SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select arq-questao assign to "arq-questao.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fl-chave-questao
+           alternate key is fl-id-disci with duplicates
+           file status is ws-fs-arqQuestao.
+
+           select caddisc assign to "caddisc.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is cd-id-disci
+           file status is ws-fs-caddisc.
+
+           select relatorio assign to "relatorio-questoes.txt"
+           organization is line sequential
+           file status is ws-fs-relatorio.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  arq-questao.
+       01  fl-questao.
+           05  fl-chave-questao.
+               10  fl-id-questao                    pic 9(05).
+               10  fl-id-disci                      pic 9(03).
+           05  fl-pergunta                          pic x(360).
+           05  fl-resposta-a                        pic x(360).
+           05  fl-resposta-b                        pic x(360).
+           05  fl-resposta-c                        pic x(360).
+           05  fl-resposta-d                        pic x(360).
+           05  fl-resposta-e                        pic x(360).
+           05  fl-gabarito                          pic x(01).
+           05  fl-gabarito-mult                     pic x(26).
+           05  fl-qtd-alt-extra                     pic 9(02).
+           05  fl-resposta-extra occurs 0 to 20 times
+                                 depending on fl-qtd-alt-extra
+                                 pic x(360).
+
+       fd  caddisc.
+       01  cd-disciplina.
+           05  cd-id-disci                          pic 9(03).
+           05  cd-nome-disci                        pic x(40).
+
+       fd  relatorio.
+       01  rl-linha                                 pic x(132).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqQuestao                         pic x(02).
+       77  ws-fs-caddisc                            pic x(02).
+       77  ws-fs-relatorio                          pic x(02).
+
+       77  ws-linhas-por-pagina                     pic 9(03) value 60.
+       77  ws-linha-atual                           pic 9(03).
+       77  ws-linhas-questao                        pic 9(03).
+       77  ws-pagina                                pic 9(05).
+       77  ws-disc-atual                            pic 9(03).
+       77  ws-qtd-disc                              pic 9(05).
+       77  ws-primeira-disciplina                   pic x(01) value "S".
+           88  ws-eh-primeira-disciplina             value "S".
+       77  ws-nome-disc-atual                       pic x(40).
+       77  ws-ind-extra                              pic 9(02) comp.
+       77  ws-f-letra                                pic x(01).
+
+       01  ws-linha-saida                           pic x(132).
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           open input arq-questao
+           if      ws-fs-arqQuestao <> "00" then
+                   display "P08SISC20 - Erro ao abrir arq-questao: " ws-fs-arqQuestao
+                   stop run
+           end-if
+
+           open input caddisc
+           if      ws-fs-caddisc <> "00" and ws-fs-caddisc <> "05" then
+                   display "P08SISC20 - Erro ao abrir caddisc: " ws-fs-caddisc
+                   stop run
+           end-if
+
+           open output relatorio
+
+           move    0                                to ws-pagina
+           move    ws-linhas-por-pagina              to ws-linha-atual  *>forca cabecalho na 1a questao
+           move    0                                to ws-disc-atual
+           move    0                                to ws-qtd-disc
+           move    "S"                              to ws-primeira-disciplina
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           move    low-values                       to fl-chave-questao
+           start   arq-questao key is not less than fl-id-disci
+
+           read    arq-questao next
+           perform until ws-fs-arqQuestao = "10"
+                if   ws-eh-primeira-disciplina or fl-id-disci <> ws-disc-atual then
+                     if   not ws-eh-primeira-disciplina then
+                          perform 2300-total-disciplina
+                     end-if
+                     move fl-id-disci                to ws-disc-atual
+                     move 0                          to ws-qtd-disc
+                     move "N"                        to ws-primeira-disciplina
+                     perform 2200-cabecalho-disciplina
+                end-if
+
+                move 8                               to ws-linhas-questao
+                add  fl-qtd-alt-extra                 to ws-linhas-questao
+                if   fl-gabarito-mult <> spaces then
+                     add 1                            to ws-linhas-questao
+                end-if
+                if   ws-linha-atual + ws-linhas-questao > ws-linhas-por-pagina then
+                     perform 2250-nova-pagina
+                end-if
+
+                perform 2400-imprimir-questao
+                add  1                               to ws-qtd-disc
+
+                read arq-questao next
+                if   ws-fs-arqQuestao <> "00" and ws-fs-arqQuestao <> "10" then
+                     display "P08SISC20 - Erro ao ler arq-questao: " ws-fs-arqQuestao
+                     perform 3000-finaliza
+                     stop run
+                end-if
+           end-perform
+
+           if      not ws-eh-primeira-disciplina then
+                   perform 2300-total-disciplina
+           end-if
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Imprime cabecalho de uma nova disciplina (sempre em pagina nova)
+       *>------------------------------------------------------------------------
+       2200-cabecalho-disciplina section.
+
+
+           move    spaces                           to cd-nome-disci
+           move    ws-disc-atual                     to cd-id-disci
+           read    caddisc
+           if      ws-fs-caddisc = "00" then
+                   move cd-nome-disci                to ws-nome-disc-atual
+           else
+                   move "(disciplina nao cadastrada)" to ws-nome-disc-atual
+           end-if
+
+           perform 2250-nova-pagina
+
+           .
+       2200-cabecalho-disciplina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Quebra de pagina / reimpressao do cabecalho
+       *>------------------------------------------------------------------------
+       2250-nova-pagina section.
+
+
+           add     1                                 to ws-pagina
+           string  "Relatorio do banco de questoes - Disciplina "  delimited by size
+                   ws-disc-atual                                   delimited by size
+                   " - "                                           delimited by size
+                   ws-nome-disc-atual                              delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                     to rl-linha
+           write   rl-linha
+           string  "Pagina "                          delimited by size
+                   ws-pagina                           delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                     to rl-linha
+           write   rl-linha
+           move    spaces                             to rl-linha
+           write   rl-linha
+
+           move    3                                  to ws-linha-atual
+
+           .
+       2250-nova-pagina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Imprime uma questao (pergunta, 5 respostas e gabarito)
+       *>------------------------------------------------------------------------
+       2400-imprimir-questao section.
+
+
+           string  "Questao "                         delimited by size
+                   fl-id-questao                       delimited by size
+                   " - "                                delimited by size
+                   fl-pergunta                         delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           string  "   A) " delimited by size fl-resposta-a delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+           string  "   B) " delimited by size fl-resposta-b delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+           string  "   C) " delimited by size fl-resposta-c delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+           string  "   D) " delimited by size fl-resposta-d delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+           string  "   E) " delimited by size fl-resposta-e delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           move    0                                    to ws-ind-extra
+           perform 2410-imprimir-alternativa-extra
+                   until ws-ind-extra >= fl-qtd-alt-extra
+
+           string  "   Gabarito: " delimited by size fl-gabarito delimited by size into ws-linha-saida
+           move    ws-linha-saida                      to rl-linha
+           write   rl-linha
+
+           if      fl-gabarito-mult <> spaces then
+                   string "   Gabarito multiplo: " delimited by size
+                          fl-gabarito-mult           delimited by size
+                          into ws-linha-saida
+                   move    ws-linha-saida              to rl-linha
+                   write   rl-linha
+           end-if
+
+           move    spaces                              to rl-linha
+           write   rl-linha
+
+           add     ws-linhas-questao                   to ws-linha-atual
+
+           .
+       2400-imprimir-questao-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Imprime uma alternativa alem das 5 originais (F, G, ...)
+       *>------------------------------------------------------------------------
+       2410-imprimir-alternativa-extra section.
+
+           add     1                                    to ws-ind-extra
+           move    function char(function ord("A") + 4 + ws-ind-extra) to ws-f-letra
+
+           string  "   " delimited by size
+                   ws-f-letra delimited by size
+                   ") " delimited by size
+                   fl-resposta-extra(ws-ind-extra) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                       to rl-linha
+           write   rl-linha
+
+           .
+       2410-imprimir-alternativa-extra-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Imprime o total de questoes da disciplina encerrada
+       *>------------------------------------------------------------------------
+       2300-total-disciplina section.
+
+
+           string  "Total de questoes da disciplina "  delimited by size
+                   ws-disc-atual                        delimited by size
+                   ": "                                 delimited by size
+                   ws-qtd-disc                          delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                       to rl-linha
+           write   rl-linha
+           move    spaces                               to rl-linha
+           write   rl-linha
+
+           .
+       2300-total-disciplina-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close   arq-questao
+           close   caddisc
+           close   relatorio
+
+           .
+       3000-finaliza-exit.
+           exit.
