@@ -0,0 +1,392 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P07SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select arq-questao assign to "arq-questao.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fl-chave-questao
+           alternate key is fl-id-disci with duplicates
+           file status is ws-fs-arqQuestao.
+
+           select prova assign to "prova.txt"
+           organization is line sequential
+           file status is ws-fs-prova.
+
+           select prova-gabarito assign to "prova-gabarito.txt"
+           organization is line sequential
+           file status is ws-fs-gabarito.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  arq-questao.
+       01  fl-questao.
+           05  fl-chave-questao.
+               10  fl-id-questao                    pic 9(05).
+               10  fl-id-disci                      pic 9(03).
+           05  fl-pergunta                          pic x(360).
+           05  fl-resposta-a                        pic x(360).
+           05  fl-resposta-b                        pic x(360).
+           05  fl-resposta-c                        pic x(360).
+           05  fl-resposta-d                        pic x(360).
+           05  fl-resposta-e                        pic x(360).
+           05  fl-gabarito                          pic x(01).
+           05  fl-gabarito-mult                     pic x(26).
+           05  fl-qtd-alt-extra                     pic 9(02).
+           05  fl-resposta-extra occurs 0 to 20 times
+                                 depending on fl-qtd-alt-extra
+                                 pic x(360).
+
+       fd  prova.
+       01  pv-linha                                 pic x(360).
+
+       fd  prova-gabarito.
+       01  gb-linha                                 pic x(360).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqQuestao                         pic x(02).
+       77  ws-fs-prova                              pic x(02).
+       77  ws-fs-gabarito                           pic x(02).
+
+       77  ws-disciplina                            pic 9(03).
+       77  ws-qtd-desejada                          pic 9(03).
+       77  ws-qtd-sorteio                           pic 9(03).
+       77  ws-total-banco                           pic 9(05) comp.
+       77  ws-banco-count                           pic 9(05) comp.
+       77  ws-i                                     pic 9(05) comp.
+       77  ws-restantes                             pic 9(05) comp.
+       77  ws-pos                                   pic 9(05) comp.
+       77  ws-tmp                                   pic 9(05) comp.
+       77  ws-ind-escolhido                         pic 9(05) comp.
+       77  ws-i-disp                                pic 9(03).
+       77  ws-ind-extra                             pic 9(02) comp.
+       77  ws-f-letra                               pic x(01).
+
+       01  ws-ordem-sorteio occurs 500 times         pic 9(05) comp.
+
+      *>----Banco de questoes da disciplina informada
+       01  ws-banco.
+           05  ws-banco-ocr occurs 500 times.
+               10  ws-bc-id-questao                 pic 9(05).
+               10  ws-bc-id-disci                    pic 9(03).
+               10  ws-bc-pergunta                    pic x(360).
+               10  ws-bc-resposta-a                  pic x(360).
+               10  ws-bc-resposta-b                  pic x(360).
+               10  ws-bc-resposta-c                  pic x(360).
+               10  ws-bc-resposta-d                  pic x(360).
+               10  ws-bc-resposta-e                  pic x(360).
+               10  ws-bc-gabarito                    pic x(01).
+               10  ws-bc-gabarito-mult               pic x(26).
+               10  ws-bc-qtd-alt-extra               pic 9(02).
+               10  ws-bc-resposta-extra occurs 20 times
+                                        pic x(360).
+
+       01  ws-linha-saida                           pic x(360).
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           move    function random(function current-date (9:7)) to ws-tmp *>semente do sorteio
+
+           open input arq-questao
+           if      ws-fs-arqQuestao <> "00" then
+                   display "P07SISC20 - Erro ao abrir arq-questao: " ws-fs-arqQuestao
+                   stop run
+           end-if
+
+           open output prova
+           open output prova-gabarito
+
+           move    0                                to ws-total-banco
+           move    0                                to ws-banco-count
+           move    0                                to ws-qtd-sorteio
+
+           display "P07SISC20 - Montagem de prova aleatoria"
+           display "Codigo da disciplina (3 digitos): " with no advancing
+           accept  ws-disciplina
+           display "Quantidade de questoes desejada.: " with no advancing
+           accept  ws-qtd-desejada
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           perform 2100-buscar-banco
+
+           if      ws-total-banco = 0 then
+                   display "Nao existem questoes cadastradas para esta disciplina"
+           else
+                   move    ws-qtd-desejada          to ws-qtd-sorteio
+                   if      ws-qtd-sorteio > ws-banco-count then
+                           move ws-banco-count       to ws-qtd-sorteio
+                           display "Banco possui apenas " ws-banco-count " questoes - prova reduzida"
+                   end-if
+
+                   perform 5010-inicializar-ordem
+                       varying ws-i from 1 by 1 until ws-i > ws-banco-count
+
+                   move    ws-banco-count           to ws-restantes
+                   perform 5020-sortear-uma
+                       varying ws-i from 1 by 1 until ws-i > ws-qtd-sorteio
+
+                   perform 2200-gravar-prova
+                       varying ws-i from 1 by 1 until ws-i > ws-qtd-sorteio
+
+                   display ws-qtd-sorteio " questoes gravadas em prova.txt / prova-gabarito.txt"
+           end-if
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Buscar banco de questoes da disciplina
+       *>------------------------------------------------------------------------
+       2100-buscar-banco section.
+
+
+           move    ws-disciplina                    to fl-id-disci
+           start   arq-questao key = fl-id-disci
+           if      ws-fs-arqQuestao = "00" then
+                   read arq-questao
+                   perform until ws-fs-arqQuestao <> "00" or fl-id-disci <> ws-disciplina
+                        add  1                       to ws-total-banco
+                        if   ws-total-banco <= 500
+                             add  1                     to ws-banco-count
+                             move fl-id-questao       to ws-bc-id-questao(ws-banco-count)
+                             move fl-id-disci          to ws-bc-id-disci(ws-banco-count)
+                             move fl-pergunta          to ws-bc-pergunta(ws-banco-count)
+                             move fl-resposta-a        to ws-bc-resposta-a(ws-banco-count)
+                             move fl-resposta-b        to ws-bc-resposta-b(ws-banco-count)
+                             move fl-resposta-c        to ws-bc-resposta-c(ws-banco-count)
+                             move fl-resposta-d        to ws-bc-resposta-d(ws-banco-count)
+                             move fl-resposta-e        to ws-bc-resposta-e(ws-banco-count)
+                             move fl-gabarito          to ws-bc-gabarito(ws-banco-count)
+                             move fl-gabarito-mult      to ws-bc-gabarito-mult(ws-banco-count)
+                             move fl-qtd-alt-extra      to ws-bc-qtd-alt-extra(ws-banco-count)
+                             move 0                     to ws-ind-extra
+                             perform 2110-copiar-extra-banco
+                                     until ws-ind-extra >= fl-qtd-alt-extra
+                        end-if
+                        read arq-questao next
+                   end-perform
+           end-if
+
+           .
+       2100-buscar-banco-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Copiar uma alternativa extra da questao lida p/ o banco em memoria
+       *>------------------------------------------------------------------------
+       2110-copiar-extra-banco section.
+
+           add     1                                   to ws-ind-extra
+           move    fl-resposta-extra(ws-ind-extra)
+                   to ws-bc-resposta-extra(ws-banco-count, ws-ind-extra)
+
+           .
+       2110-copiar-extra-banco-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Inicializar vetor de ordem para o sorteio (Fisher-Yates parcial)
+       *>------------------------------------------------------------------------
+       5010-inicializar-ordem section.
+
+           move    ws-i                             to ws-ordem-sorteio(ws-i)
+
+           .
+       5010-inicializar-ordem-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Sortear uma questao sem repeticao
+       *>------------------------------------------------------------------------
+       5020-sortear-uma section.
+
+           compute ws-pos = function integer(function random * ws-restantes) + 1
+           compute ws-pos = ws-pos + ws-i - 1
+
+           move    ws-ordem-sorteio(ws-i)            to ws-tmp
+           move    ws-ordem-sorteio(ws-pos)          to ws-ordem-sorteio(ws-i)
+           move    ws-tmp                            to ws-ordem-sorteio(ws-pos)
+
+           subtract 1                                from ws-restantes
+
+           .
+       5020-sortear-uma-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Gravar questao sorteada na prova do aluno e no gabarito
+       *>------------------------------------------------------------------------
+       2200-gravar-prova section.
+
+           move    ws-ordem-sorteio(ws-i)            to ws-ind-escolhido
+           move    ws-i                              to ws-i-disp
+
+           string  "Questao "           delimited by size
+                   ws-i-disp            delimited by size
+                   " - Disciplina "     delimited by size
+                   ws-bc-id-disci(ws-ind-escolhido) delimited by size
+                   " - Cod "            delimited by size
+                   ws-bc-id-questao(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+
+           move    ws-bc-pergunta(ws-ind-escolhido)  to pv-linha
+           write   pv-linha
+           string  "A) "                           delimited by size
+                   ws-bc-resposta-a(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+           string  "B) "                           delimited by size
+                   ws-bc-resposta-b(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+           string  "C) "                           delimited by size
+                   ws-bc-resposta-c(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+           string  "D) "                           delimited by size
+                   ws-bc-resposta-d(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+           string  "E) "                           delimited by size
+                   ws-bc-resposta-e(ws-ind-escolhido) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to pv-linha
+           write   pv-linha
+
+           move    0                                 to ws-ind-extra
+           perform 2210-gravar-alternativa-extra
+                   until ws-ind-extra >= ws-bc-qtd-alt-extra(ws-ind-escolhido)
+
+           move    spaces                            to pv-linha
+           write   pv-linha
+
+           string  "Questao "           delimited by size
+                   ws-i-disp            delimited by size
+                   " - Disciplina "     delimited by size
+                   ws-bc-id-disci(ws-ind-escolhido) delimited by size
+                   " - Cod "            delimited by size
+                   ws-bc-id-questao(ws-ind-escolhido) delimited by size
+                   " - Gabarito "       delimited by size
+                   ws-bc-gabarito(ws-ind-escolhido)  delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                    to gb-linha
+           write   gb-linha
+
+           if      ws-bc-gabarito-mult(ws-ind-escolhido) <> spaces then
+                   string "  Gabarito multiplo: " delimited by size
+                          ws-bc-gabarito-mult(ws-ind-escolhido) delimited by size
+                          into ws-linha-saida
+                   move    ws-linha-saida             to gb-linha
+                   write   gb-linha
+           end-if
+
+           .
+       2200-gravar-prova-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Gravar na prova uma alternativa alem das 5 originais (F, G, ...)
+       *>------------------------------------------------------------------------
+       2210-gravar-alternativa-extra section.
+
+           add     1                                   to ws-ind-extra
+           move    function char(function ord("A") + 4 + ws-ind-extra) to ws-f-letra
+
+           string  ws-f-letra                          delimited by size
+                   ") "                                 delimited by size
+                   ws-bc-resposta-extra(ws-ind-escolhido, ws-ind-extra) delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                       to pv-linha
+           write   pv-linha
+
+           .
+       2210-gravar-alternativa-extra-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close   arq-questao
+           close   prova
+           close   prova-gabarito
+
+           .
+       3000-finaliza-exit.
+           exit.
