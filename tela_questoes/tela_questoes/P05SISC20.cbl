@@ -26,6 +26,24 @@
            alternate key is fl-id-disci with duplicates
            file status is ws-fs-arqQuestao.
 
+           select caddisc assign to "caddisc.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is cd-id-disci
+           file status is ws-fs-caddisc.
+
+           select arqhist assign to "arqhist.txt"  *>trilha de auditoria - somente gravacao
+           organization is line sequential
+           file status is ws-fs-arqhist.
+
+           select arqquestao-excluida assign to "arqquestao-excluida.txt"
+           organization is indexed             *>guarda as questoes excluidas p/ restauracao (DE/RS)
+           access mode is dynamic
+           lock mode is automatic
+           record key is eq-chave-questao
+           file status is ws-fs-arqExcluida.
+
 
        i-o-control.
 
@@ -49,13 +67,75 @@
            05  fl-resposta-d                       pic x(360).
            05  fl-resposta-e                       pic x(360).
            05  fl-gabarito                         pic x(01).
+           05  fl-gabarito-mult                    pic x(26).
+                                                    *>gabarito com mais de uma letra correta (ex "ABE"), branco se a questao usa so o gabarito acima
+           05  fl-qtd-alt-extra                    pic 9(02).
+                                                    *>quantidade de alternativas alem das 5 originais (f-j etc.)
+           05  fl-resposta-extra occurs 0 to 20 times
+                                 depending on fl-qtd-alt-extra
+                                 pic x(360).
+
+
+       fd  caddisc.
+       01  cd-disciplina.
+           05  cd-id-disci                         pic 9(03).
+           05  cd-nome-disci                       pic x(40).
+
+       fd  arqhist.
+       01  hi-registro.
+           05  hi-tipo-operacao                    pic x(02).
+           05  hi-data-hora                        pic x(21).
+           05  hi-chave-questao.
+               10  hi-id-questao                   pic 9(05).
+               10  hi-id-disci                     pic 9(03).
+           05  hi-pergunta                         pic x(360).
+           05  hi-resposta-a                       pic x(360).
+           05  hi-resposta-b                       pic x(360).
+           05  hi-resposta-c                       pic x(360).
+           05  hi-resposta-d                       pic x(360).
+           05  hi-resposta-e                       pic x(360).
+           05  hi-gabarito                         pic x(01).
+           05  hi-gabarito-mult                    pic x(26).
+           05  hi-qtd-alt-extra                    pic 9(02).
+           05  hi-resposta-extra occurs 0 to 20 times
+                                 depending on hi-qtd-alt-extra
+                                 pic x(360).
+
+       fd  arqquestao-excluida.
+       01  eq-questao-excluida.
+           05  eq-chave-questao.
+               10  eq-id-questao                   pic 9(05).
+               10  eq-id-disci                     pic 9(03).
+           05  eq-pergunta                         pic x(360).
+           05  eq-resposta-a                       pic x(360).
+           05  eq-resposta-b                       pic x(360).
+           05  eq-resposta-c                       pic x(360).
+           05  eq-resposta-d                       pic x(360).
+           05  eq-resposta-e                       pic x(360).
+           05  eq-gabarito                         pic x(01).
+           05  eq-gabarito-mult                    pic x(26).
+           05  eq-data-exclusao                    pic x(21).
+           05  eq-qtd-alt-extra                    pic 9(02).
+           05  eq-resposta-extra occurs 0 to 20 times
+                                 depending on eq-qtd-alt-extra
+                                 pic x(360).
 
 
       *>----Variáveis de trabalho
        working-storage section.
 
        77  ws-fs-arqQuestao                        pic x(02).
+       77  ws-fs-caddisc                           pic x(02).
+       77  ws-fs-arqhist                           pic x(02).
+       77  ws-fs-arqExcluida                       pic x(02).
        77  ws-opcao-entrada                        pic x(02).
+       77  ws-ind                                  pic 9(05) comp.
+       77  ws-hist-tipo                            pic x(02).
+       77  ws-ind-gab                               pic 9(02) comp.
+       77  ws-letra-gab                             pic x(01).
+       77  ws-idx-extra                             pic 9(02) comp.
+       77  ws-ind-extra                             pic 9(02) comp.
+       77  ws-achou-espaco-gab                      pic x(01).
 
        01  ws-questao.
            05  ws-chave-questao.
@@ -69,6 +149,37 @@
            05  ws-resposta-d                       pic x(360).
            05  ws-resposta-e                       pic x(360).
            05  ws-gabarito                         pic x(01).
+           05  ws-gabarito-mult                    pic x(26).
+           05  ws-qtd-alt-extra                    pic 9(02).
+           05  ws-resposta-extra occurs 0 to 20 times
+                                 depending on ws-qtd-alt-extra
+                                 pic x(360).
+
+       01  ws-id-disc-busca                        pic 9(03).
+
+       01  ws-validacao.
+           05  ws-sw-valido                        pic x(01).
+               88 ws-dados-validos                  value "S".
+               88 ws-dados-invalidos                value "N".
+
+      *>----Tabela interna para retorno de varios registros (CN/CT)
+       01  ws-tb-questao.
+           05  ws-tb-qtd                           pic 9(05).
+           05  ws-tb-questao-ocr occurs 500 times.
+               10  ws-tb-chave-questao.
+                   15  ws-tb-id-questao            pic 9(05).
+                   15  ws-tb-id-disc               pic 9(03).
+               10  ws-tb-pergunta                  pic x(360).
+               10  ws-tb-resposta-a                pic x(360).
+               10  ws-tb-resposta-b                pic x(360).
+               10  ws-tb-resposta-c                pic x(360).
+               10  ws-tb-resposta-d                pic x(360).
+               10  ws-tb-resposta-e                pic x(360).
+               10  ws-tb-gabarito                  pic x(01).
+               10  ws-tb-gabarito-mult             pic x(26).
+               10  ws-tb-qtd-alt-extra             pic 9(02).
+               10  ws-tb-resposta-extra occurs 20 times
+                                        pic x(360).
 
 
        01  ws-controle.
@@ -78,6 +189,7 @@
                88 ws-consultar-varios              value "CN".
                88 ws-consultar-todos               value "CT".
                88 ws-excluir                       value "DE".
+               88 ws-restaurar                      value "RS".
            05  ws-confirmacao                      pic x(06).
                88 ws-confirmar                     value "?".
                88 ws-confirmado                    value "S".
@@ -109,6 +221,11 @@
            05  lnk-resposta-d                      pic x(360).
            05  lnk-resposta-e                      pic x(360).
            05  lnk-gabarito                        pic x(01).
+           05  lnk-gabarito-mult                   pic x(26).
+           05  lnk-qtd-alt-extra                   pic 9(02).
+           05  lnk-resposta-extra occurs 0 to 20 times
+                                  depending on lnk-qtd-alt-extra
+                                  pic x(360).
 
        01  lnk-controle.
            05  lnk-operacao                        pic x(02).
@@ -121,11 +238,31 @@
                10  lnk-msn-erro-cod                pic x(02).
                10  lnk-msn-erro-text               pic x(50).
 
+      *>----Tabela de retorno para CN/CT (varios registros de uma vez)
+       01  lnk-tb-questao.
+           05  lnk-tb-qtd                          pic 9(05).
+           05  lnk-tb-questao-ocr occurs 500 times.
+               10  lnk-tb-chave-questao.
+                   15  lnk-tb-id-questao           pic 9(05).
+                   15  lnk-tb-id-disc              pic 9(03).
+               10  lnk-tb-pergunta                 pic x(360).
+               10  lnk-tb-resposta-a               pic x(360).
+               10  lnk-tb-resposta-b               pic x(360).
+               10  lnk-tb-resposta-c               pic x(360).
+               10  lnk-tb-resposta-d               pic x(360).
+               10  lnk-tb-resposta-e               pic x(360).
+               10  lnk-tb-gabarito                 pic x(01).
+               10  lnk-tb-gabarito-mult            pic x(26).
+               10  lnk-tb-qtd-alt-extra            pic 9(02).
+               10  lnk-tb-resposta-extra occurs 20 times
+                                         pic x(360).
+
        *>------------------------------------------------------------------------
        *> controle
        *>---------------------------------------------------------------------
        procedure division using lnk-tela-questoes,
-                                lnk-controle.
+                                lnk-controle,
+                                lnk-tb-questao.
 
        0000-controle section.
 
@@ -155,9 +292,55 @@
                 perform 9000-finaliza-anormal
            end-if
 
+           open input caddisc                      *> caddisc so e mantido pelo P06SISC20
+           if   ws-fs-caddisc = "35" then           *>arquivo ainda nao existe
+                open output caddisc
+                close caddisc
+                open input caddisc
+           end-if
+           if   ws-fs-caddisc <> "00" and ws-fs-caddisc <> "05" then
+                move "P5SISC20"                         to ws-msn-erro-pmg
+                move 10                                 to ws-msn-erro-offset
+                move ws-fs-caddisc                      to ws-msn-erro-cod
+                move "Erro ao incicializar caddisc"     to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
+           open extend arqhist                     *> trilha de auditoria (append-only)
+           if   ws-fs-arqhist = "35" then           *>arquivo ainda nao existe
+                open output arqhist
+                close arqhist
+                open extend arqhist
+           end-if
+           if   ws-fs-arqhist <> "00" then
+                move "P5SISC20"                         to ws-msn-erro-pmg
+                move 12                                 to ws-msn-erro-offset
+                move ws-fs-arqhist                      to ws-msn-erro-cod
+                move "Erro ao incicializar arqhist"     to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
+           open i-o arqquestao-excluida             *>registros excluidos, p/ restauracao (DE grava, RS le/apaga)
+           if   ws-fs-arqExcluida = "35" then        *>arquivo ainda nao existe
+                open output arqquestao-excluida
+                close arqquestao-excluida
+                open i-o arqquestao-excluida
+           end-if
+           if   ws-fs-arqExcluida <> "00" and ws-fs-arqExcluida <> "05" then
+                move "P5SISC20"                           to ws-msn-erro-pmg
+                move 14                                   to ws-msn-erro-offset
+                move ws-fs-arqExcluida                    to ws-msn-erro-cod
+                move "Erro ao incicializar arqquestao-excluida" to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
                                                    *>move as variaveis entre comuniçação dos programas, paras de variaveis deste
            move lnk-controle                       to ws-controle
            move lnk-tela-questoes                  to ws-questao
+                                                   *>chave tem ordem de campos diferente entre os dois records - mover campo a campo
+           move lnk-disciplina-id                  to ws-id-disc
+           move lnk-questao-id                     to ws-id-questao
+           move 0                                  to ws-tb-qtd
 
            .
        1000-inicializa-exit.
@@ -181,6 +364,8 @@
                    perform 2400-b-todos-registros
                when = "DE"
                    perform 2500-deletar-dados
+               when = "RS"
+                   perform 2600-restaurar-dados
                when other
                    move "Voce inseriu uma operacao invalida, tente novamente" to ws-msn1
            end-evaluate
@@ -190,42 +375,250 @@
            exit.
 
 
+       *>------------------------------------------------------------------------
+       *>  Validar dados da questao (gabarito e resposta correspondente)
+       *>------------------------------------------------------------------------
+       2050-validar-questao section.
+
+           set  ws-dados-validos                   to true
+
+           if   ws-gabarito <> "A" and ws-gabarito <> "B" and ws-gabarito <> "C"
+           and  ws-gabarito <> "D" and ws-gabarito <> "E" then
+                set  ws-dados-invalidos             to true
+                move "SA-Gabarito invalido (use A-E)" to ws-msn1
+           end-if
+
+           if   ws-dados-validos then
+                evaluate ws-gabarito
+                    when "A"
+                        if   ws-resposta-a = spaces
+                             set  ws-dados-invalidos to true
+                             move "SA-Resposta vazia p/ gabarito informado" to ws-msn1
+                        end-if
+                    when "B"
+                        if   ws-resposta-b = spaces
+                             set  ws-dados-invalidos to true
+                             move "SA-Resposta vazia p/ gabarito informado" to ws-msn1
+                        end-if
+                    when "C"
+                        if   ws-resposta-c = spaces
+                             set  ws-dados-invalidos to true
+                             move "SA-Resposta vazia p/ gabarito informado" to ws-msn1
+                        end-if
+                    when "D"
+                        if   ws-resposta-d = spaces
+                             set  ws-dados-invalidos to true
+                             move "SA-Resposta vazia p/ gabarito informado" to ws-msn1
+                        end-if
+                    when "E"
+                        if   ws-resposta-e = spaces
+                             set  ws-dados-invalidos to true
+                             move "SA-Resposta vazia p/ gabarito informado" to ws-msn1
+                        end-if
+                end-evaluate
+           end-if
+
+           if   ws-dados-validos and ws-gabarito-mult <> spaces then
+                move 1                                to ws-ind-gab
+                move "N"                              to ws-achou-espaco-gab
+                perform 2055-validar-letra-gabarito
+                        until ws-ind-gab > 26
+                           or ws-dados-invalidos
+           end-if
+
+           .
+       2050-validar-questao-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Validar uma letra do gabarito multiplo (fl-gabarito-mult) e a
+       *>  resposta correspondente - A-E nas alternativas originais, F em
+       *>  diante nas alternativas extras (fl-resposta-extra)
+       *>------------------------------------------------------------------------
+       2055-validar-letra-gabarito section.
+
+           move    ws-gabarito-mult(ws-ind-gab:1)    to ws-letra-gab
+
+           if      ws-letra-gab = space then
+                   move "S"                           to ws-achou-espaco-gab
+           else
+                   if   ws-achou-espaco-gab = "S" then
+                        set  ws-dados-invalidos        to true
+                        move "SA-Gabarito multiplo contem espaco entre letras" to ws-msn1
+                   else
+                        evaluate ws-letra-gab
+                            when "A"
+                                if   ws-resposta-a = spaces
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                end-if
+                            when "B"
+                                if   ws-resposta-b = spaces
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                end-if
+                            when "C"
+                                if   ws-resposta-c = spaces
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                end-if
+                            when "D"
+                                if   ws-resposta-d = spaces
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                end-if
+                            when "E"
+                                if   ws-resposta-e = spaces
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                end-if
+                            when "F" thru "Z"
+                                compute ws-idx-extra = function ord(ws-letra-gab) - function ord("A") - 4
+                                if   ws-idx-extra < 1 or ws-idx-extra > ws-qtd-alt-extra then
+                                     set  ws-dados-invalidos        to true
+                                     move "SA-Letra do gabarito sem alternativa correspondente" to ws-msn1
+                                else
+                                     if   ws-resposta-extra(ws-idx-extra) = spaces
+                                          set  ws-dados-invalidos    to true
+                                          move "SA-Resposta vazia p/ letra do gabarito multiplo" to ws-msn1
+                                     end-if
+                                end-if
+                            when other
+                                set  ws-dados-invalidos              to true
+                                move "SA-Gabarito multiplo contem caractere invalido" to ws-msn1
+                        end-evaluate
+                   end-if
+           end-if
+
+           add     1                                   to ws-ind-gab
+
+           .
+       2055-validar-letra-gabarito-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Validar disciplina (fl-id-disci deve existir no caddisc)
+       *>------------------------------------------------------------------------
+       2060-validar-disciplina section.
+
+           move ws-id-disc                         to cd-id-disci
+           read caddisc
+           if   ws-fs-caddisc <> "00" then
+                if   ws-fs-caddisc = "23" then
+                     set  ws-dados-invalidos        to true
+                     move ws-fs-caddisc             to ws-msn-erro-cod
+                     move "Disciplina inexistente"  to ws-msn-erro-text
+                else
+                     move "P5SISC20"                to ws-msn-erro-pmg
+                     move 18                        to ws-msn-erro-offset
+                     move ws-fs-caddisc             to ws-msn-erro-cod
+                     move "Erro ao ler caddisc!"    to ws-msn-erro-text
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+
+           .
+       2060-validar-disciplina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Gravar o conteudo atual de fl-questao no historico (ARQHIST) antes
+       *>  de uma alteracao (rewrite) ou exclusao - ws-hist-tipo informa qual
+       *>------------------------------------------------------------------------
+       2150-gravar-historico section.
+
+           move    ws-hist-tipo                     to hi-tipo-operacao
+           move    function current-date            to hi-data-hora
+           move    fl-chave-questao                  to hi-chave-questao
+           move    fl-pergunta                       to hi-pergunta
+           move    fl-resposta-a                     to hi-resposta-a
+           move    fl-resposta-b                     to hi-resposta-b
+           move    fl-resposta-c                     to hi-resposta-c
+           move    fl-resposta-d                     to hi-resposta-d
+           move    fl-resposta-e                     to hi-resposta-e
+           move    fl-gabarito                       to hi-gabarito
+           move    fl-gabarito-mult                  to hi-gabarito-mult
+           move    fl-qtd-alt-extra                  to hi-qtd-alt-extra
+           move    0                                 to ws-ind-extra
+           perform 2155-copiar-extra-historico
+                   until ws-ind-extra >= fl-qtd-alt-extra
+           write   hi-registro
+
+           .
+       2150-gravar-historico-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Copiar uma alternativa extra de fl-resposta-extra p/ hi-resposta-extra
+      *>  (move direto sem indice so copiaria a ocorrencia 1 do ODO)
+      *>------------------------------------------------------------------------
+       2155-copiar-extra-historico section.
+
+           add     1                                  to ws-ind-extra
+           move    fl-resposta-extra(ws-ind-extra)    to hi-resposta-extra(ws-ind-extra)
+
+           .
+       2155-copiar-extra-historico-exit.
+           exit.
+
+
        *>------------------------------------------------------------------------
        *>  Salvar dados
        *>------------------------------------------------------------------------
        2100-salvar-dados section.
 
 
-           write fl-questao                        from ws-questao *>salvo no arquivo o conteudo de ws-questao
-           if   ws-fs-arqQuestao = "00" or ws-fs-arqQuestao = "02" then  *>não retornou erro de gravação no arquivo
-                   move ws-fs-arqQuestao             to ws-msn-erro-cod
-                   move "Registro salvo com sucesso!" to ws-msn-erro-text
-           else
-                if   ws-fs-arqQuestao = 22 then    *>registro já existe
-                     if   ws-confirmacao = "S" then
-                          move "N"                 to ws-confirmacao
-                          rewrite fl-questao       from ws-questao *>sobreescreve os dados no arquivo
-                          if   ws-fs-arqQuestao = "00" then
-                               move ws-fs-arqQuestao                   to ws-msn-erro-cod
-                               move "Registro alterado com sucesso!"   to ws-msn-erro-text
+           move    spaces                             to ws-msn1
+           move    spaces                             to ws-msn-erro-cod
+           move    spaces                             to ws-msn-erro-text
+
+           perform 2050-validar-questao
+
+           if   ws-dados-validos then
+                perform 2060-validar-disciplina
+           end-if
+
+           if   ws-dados-validos then
+                write fl-questao                        from ws-questao *>salvo no arquivo o conteudo de ws-questao
+                if   ws-fs-arqQuestao = "00" or ws-fs-arqQuestao = "02" then  *>não retornou erro de gravação no arquivo
+                        move ws-fs-arqQuestao             to ws-msn-erro-cod
+                        move "Registro salvo com sucesso!" to ws-msn-erro-text
+                else
+                     if   ws-fs-arqQuestao = 22 then    *>registro já existe
+                          if   ws-confirmacao = "S" then
+                               move "N"                 to ws-confirmacao
+                               read arq-questao          *>le o conteudo atual para gravar no historico
+                               if   ws-fs-arqQuestao = "00" then
+                                    move "RW"            to ws-hist-tipo
+                                    perform 2150-gravar-historico
+                               end-if
+                               rewrite fl-questao       from ws-questao *>sobreescreve os dados no arquivo
+                               if   ws-fs-arqQuestao = "00" then
+                                    move ws-fs-arqQuestao                   to ws-msn-erro-cod
+                                    move "Registro alterado com sucesso!"   to ws-msn-erro-text
+                               else
+                                    move "P5SISC20"                 to ws-msn-erro-pmg
+                                    move 1                          to ws-msn-erro-offset
+                                    move ws-fs-arqQuestao           to ws-msn-erro-cod
+                                    move "Erro ao alterar registro" to ws-msn-erro-text
+                                    perform 9000-finaliza-anormal
+                               end-if
                           else
-                               move "P5SISC20"                 to ws-msn-erro-pmg
-                               move 1                          to ws-msn-erro-offset
-                               move ws-fs-arqQuestao           to ws-msn-erro-cod
-                               move "Erro ao alterar registro" to ws-msn-erro-text
-                               perform 9000-finaliza-anormal
+                               move "?"                                    to ws-confirmacao
+                               move "SA-Confirma a Alteracao de cadastro?" to ws-msn1
                           end-if
-                     else
-                          move "?"                                    to ws-confirmacao
-                          move "SA-Confirma a Alteracao de cadastro?" to ws-msn1
-                     end-if
-               else
-                    move "P5SISC20"                    to ws-msn-erro-pmg
-                    move 2                             to ws-msn-erro-offset
-                    move ws-fs-arqQuestao              to ws-msn-erro-cod
-                    move "Erro ao escrever registro!"  to ws-msn-erro-text
-                    perform 9000-finaliza-anormal
-               end-if
+                    else
+                         move "P5SISC20"                    to ws-msn-erro-pmg
+                         move 2                             to ws-msn-erro-offset
+                         move ws-fs-arqQuestao              to ws-msn-erro-cod
+                         move "Erro ao escrever registro!"  to ws-msn-erro-text
+                         perform 9000-finaliza-anormal
+                    end-if
+                end-if
            end-if
 
 
@@ -275,24 +668,28 @@
                                         *>pode acontecer de fazer a mesma prova da disciplina várias vezes para recuperar/
                                         *>tirar uma nota maior
 
+           move 0                                  to ws-ind
+           move 0                                  to ws-tb-qtd
 
-           move lnk-chave-questao                  to fl-chave-questao
-           start arq-questao key = fl-chave-questao
-           read  arq-questao
+           move lnk-disciplina-id                  to fl-id-disci
+           move lnk-disciplina-id                  to ws-id-disc-busca
+           start arq-questao key = fl-id-disci
            if   ws-fs-arqQuestao = "00"
-                perform until ws-fs-arqQuestao <> "10" or fl-id-disci > "002" *>chave de entrada
+                read arq-questao
+                perform until ws-fs-arqQuestao <> "00" or fl-id-disci <> ws-id-disc-busca
+                     move fl-questao                to ws-questao
+                     add  1                         to ws-ind
+                     if   ws-ind <= 500
+                          move fl-questao           to ws-tb-questao-ocr(ws-ind)
+                          move ws-ind               to ws-tb-qtd
+                     end-if
                      read arq-questao next
-                     if   ws-fs-arqQuestao = "00" or ws-fs-arqQuestao = "02" then
-                          move fl-questao to ws-questao
-                          *>correspondente (definir uma tabela interna)
-                     else
-                          if   ws-fs-arqQuestao <> "10"
-                               move "P5SISC20"             to lnk-msn-erro-pmg
-                               move 4                      to lnk-msn-erro-offset
-                               move ws-fs-arqQuestao       to lnk-msn-erro-cod
-                               move "Erro ao ler registro" to lnk-msn-erro-text
-                               perform 9000-finaliza-anormal
-                          end-if
+                     if   ws-fs-arqQuestao <> "00" and ws-fs-arqQuestao <> "10"
+                          move "P5SISC20"             to lnk-msn-erro-pmg
+                          move 4                      to lnk-msn-erro-offset
+                          move ws-fs-arqQuestao       to lnk-msn-erro-cod
+                          move "Erro ao ler registro" to lnk-msn-erro-text
+                          perform 9000-finaliza-anormal
                      end-if
                end-perform
            else
@@ -319,13 +716,20 @@
        *>------------------------------------------------------------------------
        2400-b-todos-registros section.
 
+           move 0                                  to ws-ind
+           move 0                                  to ws-tb-qtd
+           move low-values                         to fl-chave-questao
+           start arq-questao key is not less than fl-chave-questao
 
            perform until ws-fs-arqQuestao = "10"
                 read arq-questao next
                 if   ws-fs-arqQuestao = "00"
                      move fl-questao to ws-questao
-                     *>correspondente (definir uma tabela interna)
-                     *>move fl-questao                 to lnk-tb-usuario(ws-ind)
+                     add  1                        to ws-ind
+                     if   ws-ind <= 500
+                          move fl-questao          to ws-tb-questao-ocr(ws-ind)
+                          move ws-ind              to ws-tb-qtd
+                     end-if
                 else
                      if   ws-fs-arqQuestao <> "10"
                           move "P5SISC20"              to lnk-msn-erro-pmg
@@ -348,11 +752,15 @@
        *>------------------------------------------------------------------------
        2500-deletar-dados section.
 
-           move lnk-chave-questao                  to fl-chave-questao
-           read arq-questao into fl-chave-questao  *>leitura indexada
+           move lnk-questao-id                     to fl-id-questao
+           move lnk-disciplina-id                  to fl-id-disci
+           read arq-questao                        *>leitura indexada
            if   ws-fs-arqQuestao = "00" then
                 if   ws-confirmacao = "S"
                      move "N"                      to ws-confirmacao
+                     move "DE"                     to ws-hist-tipo
+                     perform 2150-gravar-historico *>registra o conteudo atual antes de excluir
+                     perform 2550-gravar-excluida   *>guarda o registro p/ eventual restauracao (RS)
                      delete arq-questao            *>deletar o conteúdo do arquivo
                      if   ws-fs-arqQuestao = "00" then
                           move ws-fs-arqQuestao                   to ws-msn-erro-cod
@@ -386,6 +794,119 @@
            exit.
 
 
+       *>------------------------------------------------------------------------
+       *>  Gravar o registro excluido em arqquestao-excluida (p/ restauracao)
+       *>------------------------------------------------------------------------
+       2550-gravar-excluida section.
+
+           move    fl-chave-questao                 to eq-chave-questao
+           move    fl-pergunta                      to eq-pergunta
+           move    fl-resposta-a                    to eq-resposta-a
+           move    fl-resposta-b                    to eq-resposta-b
+           move    fl-resposta-c                    to eq-resposta-c
+           move    fl-resposta-d                    to eq-resposta-d
+           move    fl-resposta-e                    to eq-resposta-e
+           move    fl-gabarito                      to eq-gabarito
+           move    fl-gabarito-mult                 to eq-gabarito-mult
+           move    function current-date            to eq-data-exclusao
+           move    fl-qtd-alt-extra                 to eq-qtd-alt-extra
+           move    0                                to ws-ind-extra
+           perform 2555-copiar-extra-excluida
+                   until ws-ind-extra >= fl-qtd-alt-extra
+
+           write   eq-questao-excluida
+           if      ws-fs-arqExcluida = "22" then   *>ja havia sido excluido antes com a mesma chave
+                   rewrite eq-questao-excluida
+           end-if
+
+           .
+       2550-gravar-excluida-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Copiar uma alternativa extra de fl-resposta-extra p/ eq-resposta-extra
+      *>------------------------------------------------------------------------
+       2555-copiar-extra-excluida section.
+
+           add     1                                  to ws-ind-extra
+           move    fl-resposta-extra(ws-ind-extra)    to eq-resposta-extra(ws-ind-extra)
+
+           .
+       2555-copiar-extra-excluida-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Restaurar dados - devolve para arq-questao uma questao excluida
+       *>------------------------------------------------------------------------
+       2600-restaurar-dados section.
+
+           move lnk-questao-id                     to eq-id-questao
+           move lnk-disciplina-id                  to eq-id-disci
+           read arqquestao-excluida                 *>leitura indexada
+           if   ws-fs-arqExcluida = "00" then
+                move eq-chave-questao               to fl-chave-questao
+                move eq-pergunta                    to fl-pergunta
+                move eq-resposta-a                  to fl-resposta-a
+                move eq-resposta-b                  to fl-resposta-b
+                move eq-resposta-c                  to fl-resposta-c
+                move eq-resposta-d                  to fl-resposta-d
+                move eq-resposta-e                  to fl-resposta-e
+                move eq-gabarito                    to fl-gabarito
+                move eq-gabarito-mult                to fl-gabarito-mult
+                move eq-qtd-alt-extra                to fl-qtd-alt-extra
+                move 0                               to ws-ind-extra
+                perform 2605-copiar-extra-restaurado
+                        until ws-ind-extra >= eq-qtd-alt-extra
+                write fl-questao                    *>recria o registro sob a chave original
+                if   ws-fs-arqQuestao = "00" then
+                     delete arqquestao-excluida      *>remove da area de excluidos apos restaurar
+                     move ws-fs-arqQuestao                   to ws-msn-erro-cod
+                     move "Registro restaurado com sucesso!" to ws-msn-erro-text
+                else
+                     if   ws-fs-arqQuestao = "22" then
+                          move ws-fs-arqQuestao                          to ws-msn-erro-cod
+                          move "Ja existe um registro com esta chave!"   to ws-msn-erro-text
+                     else
+                          move "P5SISC20"                   to ws-msn-erro-pmg
+                          move 15                           to ws-msn-erro-offset
+                          move ws-fs-arqQuestao             to ws-msn-erro-cod
+                          move "Erro ao restaurar registro!" to ws-msn-erro-text
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           else
+                if   ws-fs-arqExcluida = "23" then
+                     move ws-fs-arqExcluida                       to ws-msn-erro-cod
+                     move "Registro excluido nao encontrado!"     to ws-msn-erro-text
+                else
+                     move "P5SISC20"                     to ws-msn-erro-pmg
+                     move 16                             to ws-msn-erro-offset
+                     move ws-fs-arqExcluida              to ws-msn-erro-cod
+                     move "Erro ao ler registro excluido!" to ws-msn-erro-text
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+
+           .
+       2600-restaurar-dados-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Copiar uma alternativa extra de eq-resposta-extra p/ fl-resposta-extra
+      *>------------------------------------------------------------------------
+       2605-copiar-extra-restaurado section.
+
+           add     1                                  to ws-ind-extra
+           move    eq-resposta-extra(ws-ind-extra)    to fl-resposta-extra(ws-ind-extra)
+
+           .
+       2605-copiar-extra-restaurado-exit.
+           exit.
+
+
        *>------------------------------------------------------------------------
        *>  Finalização  Anormal
        *>------------------------------------------------------------------------
@@ -420,9 +941,40 @@
                 move 00                            to ws-msn-erro-offset
            end-if
 
+           close caddisc
+           if   ws-fs-caddisc <> "00" then
+                move "P5SISC20"                        to lnk-msn-erro-pmg
+                move 11                                to lnk-msn-erro-offset
+                move ws-fs-caddisc                     to lnk-msn-erro-cod
+                move "Erro ao finalizar caddisc!"      to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
+           close arqhist
+           if   ws-fs-arqhist <> "00" then
+                move "P5SISC20"                        to lnk-msn-erro-pmg
+                move 13                                to lnk-msn-erro-offset
+                move ws-fs-arqhist                     to lnk-msn-erro-cod
+                move "Erro ao finalizar arqhist!"      to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
+           close arqquestao-excluida
+           if   ws-fs-arqExcluida <> "00" then
+                move "P5SISC20"                          to lnk-msn-erro-pmg
+                move 17                                  to lnk-msn-erro-offset
+                move ws-fs-arqExcluida                   to lnk-msn-erro-cod
+                move "Erro ao finalizar arqquestao-excluida!" to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+
            move ws-controle                        to lnk-controle
            move ws-confirmacao                     to lnk-confirmacao
            move ws-questao                         to lnk-tela-questoes
+                                                   *>chave tem ordem de campos diferente entre os dois records - mover campo a campo
+           move ws-id-disc                         to lnk-disciplina-id
+           move ws-id-questao                      to lnk-questao-id
+           move ws-tb-questao                      to lnk-tb-questao
 
            exit program
 
