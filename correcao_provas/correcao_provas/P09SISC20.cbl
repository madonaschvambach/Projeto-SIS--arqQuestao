@@ -0,0 +1,294 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P09SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select respalu assign to "respalu.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is ra-chave
+           file status is ws-fs-respalu.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  respalu.
+       01  ra-resposta-aluno.
+           05  ra-chave.
+               10  ra-id-aluno                      pic 9(08).
+               10  ra-id-disci                       pic 9(03).
+               10  ra-id-questao                     pic 9(05).
+           05  ra-resposta                          pic x(26).
+                                                      *>1 letra (A-E) p/ gabarito simples, ate 26 p/ gabarito multiplo
+           05  ra-data-hora                         pic x(21).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-respalu                            pic x(02).
+       77  ws-fim-prog                              pic x(01).
+           88  ws-fim                                value "S".
+       77  ws-ind-val                                pic 9(02) comp.
+       77  ws-letra-resp                             pic x(01).
+
+       01  ws-sw-val                                 pic x(01).
+           88  ws-val-ok                              value "S".
+           88  ws-val-erro                            value "N".
+       01  ws-sw-espaco                              pic x(01).
+           88  ws-achou-espaco                        value "S".
+
+       01  ws-opcao                                 pic x(01).
+           88  ws-opc-incluir                        value "I".
+           88  ws-opc-consultar                       value "C".
+           88  ws-opc-listar                          value "L".
+           88  ws-opc-fim                             value "F".
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento until ws-fim
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           move "N"                                 to ws-fim-prog
+
+           open i-o respalu
+           if   ws-fs-respalu = "35" then
+                open output respalu
+                close respalu
+                open i-o respalu
+           end-if
+
+           if   ws-fs-respalu <> "00" and ws-fs-respalu <> "05" then
+                display "P9SISC20 - Erro ao inicializar respalu: " ws-fs-respalu
+                stop run
+           end-if
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           display " "
+           display "P09SISC20 - Captura de respostas dos alunos"
+           display "I-Incluir/Alterar  C-Consultar  L-Listar  F-Fim"
+           display "Opcao: " with no advancing
+           accept  ws-opcao
+
+           evaluate true
+               when ws-opc-incluir
+                   perform 2100-incluir-resposta
+               when ws-opc-consultar
+                   perform 2200-consultar-resposta
+               when ws-opc-listar
+                   perform 2300-listar-respostas
+               when ws-opc-fim
+                   move "S"                          to ws-fim-prog
+               when other
+                   display "Opcao invalida, tente novamente"
+           end-evaluate
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Incluir ou alterar a resposta de um aluno para uma questao
+       *>------------------------------------------------------------------------
+       2100-incluir-resposta section.
+
+
+           display "Matricula do aluno..............: " with no advancing
+           accept  ra-id-aluno
+           display "Codigo da disciplina.............: " with no advancing
+           accept  ra-id-disci
+           display "Codigo da questao.................: " with no advancing
+           accept  ra-id-questao
+           display "Resposta(s) assinalada(s) (A-Z, uma letra p/ gabarito" with no advancing
+           display " simples ou varias p/ gabarito multiplo)..........: " with no advancing
+           accept  ra-resposta
+
+           perform 2110-validar-resposta
+
+           if      ws-val-erro then
+                   display "Resposta invalida - use apenas letras A-Z, sem espacos entre elas"
+           else
+                   move function current-date        to ra-data-hora
+                   write ra-resposta-aluno
+                   if    ws-fs-respalu = "00" then
+                         display "Resposta registrada com sucesso!"
+                   else
+                         if ws-fs-respalu = "22" then
+                            rewrite ra-resposta-aluno
+                            if    ws-fs-respalu = "00" then
+                                  display "Resposta atualizada com sucesso!"
+                            else
+                                  display "Erro ao atualizar resposta: " ws-fs-respalu
+                            end-if
+                         else
+                            display "Erro ao gravar resposta: " ws-fs-respalu
+                         end-if
+                   end-if
+           end-if
+
+           .
+       2100-incluir-resposta-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Validar a(s) letra(s) digitada(s) em ra-resposta - cada posicao
+       *>  preenchida deve ser A-Z e nao pode haver letra apos um espaco
+       *>------------------------------------------------------------------------
+       2110-validar-resposta section.
+
+           set     ws-val-ok                          to true
+           move    "N"                                 to ws-sw-espaco
+           move    0                                   to ws-ind-val
+           perform 2115-validar-letra-resposta
+                   until ws-ind-val >= 26 or ws-val-erro
+
+           if      ra-resposta = spaces then
+                   set ws-val-erro                     to true
+           end-if
+
+           .
+       2110-validar-resposta-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Validar uma posicao de ra-resposta
+       *>------------------------------------------------------------------------
+       2115-validar-letra-resposta section.
+
+           add     1                                   to ws-ind-val
+           move    ra-resposta(ws-ind-val:1)           to ws-letra-resp
+
+           if      ws-letra-resp = space then
+                   move "S"                            to ws-sw-espaco
+           else
+                   if   ws-achou-espaco then
+                        set  ws-val-erro                to true
+                   else
+                        if   ws-letra-resp < "A" or ws-letra-resp > "Z" then
+                             set ws-val-erro            to true
+                        end-if
+                   end-if
+           end-if
+
+           .
+       2115-validar-letra-resposta-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Consultar a resposta de um aluno para uma questao
+       *>------------------------------------------------------------------------
+       2200-consultar-resposta section.
+
+
+           display "Matricula do aluno..............: " with no advancing
+           accept  ra-id-aluno
+           display "Codigo da disciplina.............: " with no advancing
+           accept  ra-id-disci
+           display "Codigo da questao.................: " with no advancing
+           accept  ra-id-questao
+
+           read    respalu
+           if      ws-fs-respalu = "00" then
+                   display "Resposta assinalada: " ra-resposta "  em " ra-data-hora
+           else
+                   display "Nao ha resposta registrada para esta chave"
+           end-if
+
+           .
+       2200-consultar-resposta-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Listar todas as respostas registradas
+       *>------------------------------------------------------------------------
+       2300-listar-respostas section.
+
+
+           move    low-values                       to ra-chave
+           start   respalu key is not less than ra-chave
+
+           perform until ws-fs-respalu = "10"
+                read respalu next
+                if   ws-fs-respalu = "00" then
+                     display "Aluno " ra-id-aluno " Disc " ra-id-disci
+                             " Questao " ra-id-questao " Resposta " ra-resposta
+                else
+                     if ws-fs-respalu <> "10" then
+                        display "Erro ao ler respalu: " ws-fs-respalu
+                     end-if
+                end-if
+           end-perform
+
+           .
+       2300-listar-respostas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close   respalu
+
+           .
+       3000-finaliza-exit.
+           exit.
