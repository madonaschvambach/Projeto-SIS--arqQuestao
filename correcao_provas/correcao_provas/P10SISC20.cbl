@@ -0,0 +1,375 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P10SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select respalu assign to "respalu.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is ra-chave
+           file status is ws-fs-respalu.
+
+           select arq-questao assign to "arq-questao.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fl-chave-questao
+           alternate key is fl-id-disci with duplicates
+           file status is ws-fs-arqQuestao.
+
+           select correcao assign to "correcao.txt"
+           organization is line sequential
+           file status is ws-fs-correcao.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  respalu.
+       01  ra-resposta-aluno.
+           05  ra-chave.
+               10  ra-id-aluno                      pic 9(08).
+               10  ra-id-disci                       pic 9(03).
+               10  ra-id-questao                     pic 9(05).
+           05  ra-resposta                          pic x(26).
+           05  ra-data-hora                         pic x(21).
+
+       fd  arq-questao.
+       01  fl-questao.
+           05  fl-chave-questao.
+               10  fl-id-questao                    pic 9(05).
+               10  fl-id-disci                      pic 9(03).
+           05  fl-pergunta                          pic x(360).
+           05  fl-resposta-a                        pic x(360).
+           05  fl-resposta-b                        pic x(360).
+           05  fl-resposta-c                        pic x(360).
+           05  fl-resposta-d                        pic x(360).
+           05  fl-resposta-e                        pic x(360).
+           05  fl-gabarito                          pic x(01).
+           05  fl-gabarito-mult                     pic x(26).
+           05  fl-qtd-alt-extra                     pic 9(02).
+           05  fl-resposta-extra occurs 0 to 20 times
+                                 depending on fl-qtd-alt-extra
+                                 pic x(360).
+
+       fd  correcao.
+       01  cr-linha                                 pic x(132).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-respalu                            pic x(02).
+       77  ws-fs-arqQuestao                         pic x(02).
+       77  ws-fs-correcao                           pic x(02).
+
+       77  ws-id-aluno                              pic 9(08).
+       77  ws-id-disci                              pic 9(03).
+
+       77  ws-qtd-certas                            pic 9(05).
+       77  ws-qtd-erradas                            pic 9(05).
+       77  ws-qtd-total                             pic 9(05).
+       77  ws-percentual                            pic 9(03)v99.
+
+       77  ws-ind-corr                              pic 9(02) comp.
+       77  ws-letra-corr                            pic x(01).
+       77  ws-cont-tally                            pic 9(02).
+
+       01  ws-sw-corr                               pic x(01).
+           88  ws-corr-ok                            value "S".
+           88  ws-corr-erro                          value "N".
+
+       01  ws-linha-saida                           pic x(132).
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           open input respalu
+           if      ws-fs-respalu <> "00" then
+                   display "P10SISC20 - Erro ao abrir respalu: " ws-fs-respalu
+                   stop run
+           end-if
+
+           open input arq-questao
+           if      ws-fs-arqQuestao <> "00" then
+                   display "P10SISC20 - Erro ao abrir arq-questao: " ws-fs-arqQuestao
+                   stop run
+           end-if
+
+           open output correcao
+
+           move    0                                 to ws-qtd-certas
+           move    0                                 to ws-qtd-erradas
+           move    0                                 to ws-qtd-total
+
+           display "P10SISC20 - Correcao automatica de prova"
+           display "Matricula do aluno...............: " with no advancing
+           accept  ws-id-aluno
+           display "Codigo da disciplina.............: " with no advancing
+           accept  ws-id-disci
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           string  "Correcao da prova - aluno "        delimited by size
+                   ws-id-aluno                          delimited by size
+                   " - disciplina "                     delimited by size
+                   ws-id-disci                          delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                       to cr-linha
+           write   cr-linha
+           move    spaces                               to cr-linha
+           write   cr-linha
+
+           move    ws-id-aluno                          to ra-id-aluno
+           move    ws-id-disci                           to ra-id-disci
+           move    low-values                            to ra-id-questao
+           start   respalu key is not less than ra-chave
+
+           read    respalu next
+           perform until ws-fs-respalu <> "00"
+                     or ra-id-aluno <> ws-id-aluno
+                     or ra-id-disci <> ws-id-disci
+                perform 2100-corrigir-questao
+                read respalu next
+           end-perform
+
+           perform 2200-totalizar
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Corrige uma questao (compara ra-resposta com fl-gabarito)
+       *>------------------------------------------------------------------------
+       2100-corrigir-questao section.
+
+
+           move    ra-id-questao                       to fl-id-questao
+           move    ra-id-disci                          to fl-id-disci
+           read    arq-questao
+
+           if      ws-fs-arqQuestao = "00" then
+                   add  1                                to ws-qtd-total
+
+                   if   fl-gabarito-mult = spaces then
+                        if   ra-resposta(1:1) = fl-gabarito and ra-resposta(2:25) = spaces then
+                             set ws-corr-ok                to true
+                        else
+                             set ws-corr-erro              to true
+                        end-if
+                   else
+                        perform 2110-comparar-multipla
+                   end-if
+
+                   if   ws-corr-ok then
+                        add 1                            to ws-qtd-certas
+                        string "Questao " delimited by size
+                               ra-id-questao delimited by size
+                               " - CORRETA (resposta " delimited by size
+                               ra-resposta delimited by size
+                               ")" delimited by size
+                               into ws-linha-saida
+                   else
+                        add 1                            to ws-qtd-erradas
+                        string "Questao " delimited by size
+                               ra-id-questao delimited by size
+                               " - ERRADA (resposta " delimited by size
+                               ra-resposta delimited by size
+                               " / gabarito " delimited by size
+                               fl-gabarito delimited by size
+                               fl-gabarito-mult delimited by size
+                               ")" delimited by size
+                               into ws-linha-saida
+                   end-if
+                   move ws-linha-saida                   to cr-linha
+                   write cr-linha
+           else
+                   string "Questao " delimited by size
+                          ra-id-questao delimited by size
+                          " - nao encontrada em arq-questao" delimited by size
+                          into ws-linha-saida
+                   move ws-linha-saida                   to cr-linha
+                   write cr-linha
+           end-if
+
+           .
+       2100-corrigir-questao-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Compara ra-resposta com fl-gabarito-mult por igualdade de conjuntos
+       *>  (cada letra assinalada deve estar no gabarito e vice-versa)
+       *>------------------------------------------------------------------------
+       2110-comparar-multipla section.
+
+
+           set     ws-corr-ok                           to true
+
+           move    0                                    to ws-ind-corr
+           perform 2111-verificar-letra-resposta
+                   until ws-ind-corr >= 26 or ws-corr-erro
+
+           move    0                                    to ws-ind-corr
+           perform 2112-verificar-letra-gabarito
+                   until ws-ind-corr >= 26 or ws-corr-erro
+
+           .
+       2110-comparar-multipla-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Cada letra assinalada pelo aluno deve estar presente no gabarito
+       *>------------------------------------------------------------------------
+       2111-verificar-letra-resposta section.
+
+
+           add     1                                    to ws-ind-corr
+           move    ra-resposta(ws-ind-corr:1)           to ws-letra-corr
+
+           if      ws-letra-corr <> space then
+                   move 0                               to ws-cont-tally
+                   inspect fl-gabarito-mult tallying ws-cont-tally for all ws-letra-corr
+                   if   ws-cont-tally = 0 then
+                        set ws-corr-erro                 to true
+                   end-if
+           end-if
+
+           .
+       2111-verificar-letra-resposta-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Cada letra do gabarito deve ter sido assinalada pelo aluno
+       *>------------------------------------------------------------------------
+       2112-verificar-letra-gabarito section.
+
+
+           add     1                                    to ws-ind-corr
+           move    fl-gabarito-mult(ws-ind-corr:1)      to ws-letra-corr
+
+           if      ws-letra-corr <> space then
+                   move 0                               to ws-cont-tally
+                   inspect ra-resposta tallying ws-cont-tally for all ws-letra-corr
+                   if   ws-cont-tally = 0 then
+                        set ws-corr-erro                 to true
+                   end-if
+           end-if
+
+           .
+       2112-verificar-letra-gabarito-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Totaliza a nota do aluno
+       *>------------------------------------------------------------------------
+       2200-totalizar section.
+
+
+           move    spaces                               to cr-linha
+           write   cr-linha
+
+           if      ws-qtd-total > 0 then
+                   compute ws-percentual = (ws-qtd-certas / ws-qtd-total) * 100
+           else
+                   move 0                                to ws-percentual
+           end-if
+
+           string  "Total de questoes respondidas: "     delimited by size
+                   ws-qtd-total                          delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                        to cr-linha
+           write   cr-linha
+
+           string  "Acertos: "                           delimited by size
+                   ws-qtd-certas                          delimited by size
+                   "  Erros: "                            delimited by size
+                   ws-qtd-erradas                         delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                        to cr-linha
+           write   cr-linha
+
+           string  "Aproveitamento: "                    delimited by size
+                   ws-percentual                         delimited by size
+                   "%"                                   delimited by size
+                   into ws-linha-saida
+           move    ws-linha-saida                        to cr-linha
+           write   cr-linha
+
+           display "Aproveitamento do aluno " ws-id-aluno ": " ws-percentual "%"
+
+           .
+       2200-totalizar-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close   respalu
+           close   arq-questao
+           close   correcao
+
+           .
+       3000-finaliza-exit.
+           exit.
