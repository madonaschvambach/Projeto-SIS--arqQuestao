@@ -0,0 +1,287 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P06SISC20".
+       author. "Madona Schvambach".
+       installation.  "PC".
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+
+           select caddisc assign to "caddisc.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is cd-id-disci
+           file status is ws-fs-caddisc.
+
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+
+       fd  caddisc.
+       01  cd-disciplina.
+           05  cd-id-disci                         pic 9(03).
+           05  cd-nome-disci                        pic x(40).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-caddisc                            pic x(02).
+       77  ws-fim-prog                               pic x(01).
+           88  ws-fim                                value "S".
+
+       01  ws-opcao                                 pic x(01).
+           88  ws-opc-incluir                        value "I".
+           88  ws-opc-alterar                        value "A".
+           88  ws-opc-consultar                       value "C".
+           88  ws-opc-listar                          value "L".
+           88  ws-opc-excluir                         value "E".
+           88  ws-opc-fim                             value "F".
+
+       01  ws-confirmacao                           pic x(01).
+           88  ws-confirmado                         value "S".
+
+      *>----Copia de trabalho do registro de disciplina
+       01  ws-disciplina.
+           05  ws-id-disci                          pic 9(03).
+           05  ws-nome-disci                        pic x(40).
+
+       *>------------------------------------------------------------------------
+       *> controle
+       *>---------------------------------------------------------------------
+       procedure division.
+
+       0000-controle section.
+
+
+           perform 1000-inicializa
+           perform 2000-processamento until ws-fim
+           perform 3000-finaliza
+
+
+           .
+       0000-controle-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> inicializacao normal
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+
+           move "N"                                 to ws-fim-prog
+
+           open i-o caddisc
+           if   ws-fs-caddisc = "35" then            *>arquivo ainda nao existe
+                open output caddisc
+                close caddisc
+                open i-o caddisc
+           end-if
+
+           if   ws-fs-caddisc <> "00" and ws-fs-caddisc <> "05" then
+                display "P6SISC20 - Erro ao inicializar caddisc: " ws-fs-caddisc
+                stop run
+           end-if
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> processamento normal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+
+           display " "
+           display "P06SISC20 - Manutencao do cadastro de disciplinas"
+           display "I-Incluir  A-Alterar  C-Consultar  L-Listar  E-Excluir  F-Fim"
+           display "Opcao: " with no advancing
+           accept  ws-opcao
+
+           evaluate true
+               when ws-opc-incluir
+                   perform 2100-incluir-disciplina
+               when ws-opc-alterar
+                   perform 2200-alterar-disciplina
+               when ws-opc-consultar
+                   perform 2300-consultar-disciplina
+               when ws-opc-listar
+                   perform 2400-listar-disciplinas
+               when ws-opc-excluir
+                   perform 2500-excluir-disciplina
+               when ws-opc-fim
+                   move "S"                          to ws-fim-prog
+               when other
+                   display "Opcao invalida, tente novamente"
+           end-evaluate
+
+           .
+       2000-processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Incluir disciplina
+       *>------------------------------------------------------------------------
+       2100-incluir-disciplina section.
+
+
+           display "Codigo da disciplina (3 digitos): " with no advancing
+           accept  ws-id-disci
+           display "Nome da disciplina.............: " with no advancing
+           accept  ws-nome-disci
+
+           move    ws-id-disci                      to cd-id-disci
+           move    ws-nome-disci                     to cd-nome-disci
+           write   cd-disciplina
+           if      ws-fs-caddisc = "00" then
+                   display "Disciplina incluida com sucesso!"
+           else
+                   if   ws-fs-caddisc = "22" then
+                        display "Ja existe disciplina com este codigo!"
+                   else
+                        display "Erro ao incluir disciplina: " ws-fs-caddisc
+                   end-if
+           end-if
+
+           .
+       2100-incluir-disciplina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Alterar disciplina
+       *>------------------------------------------------------------------------
+       2200-alterar-disciplina section.
+
+
+           display "Codigo da disciplina a alterar..: " with no advancing
+           accept  cd-id-disci
+           read    caddisc
+           if      ws-fs-caddisc = "00" then
+                   display "Nome atual......................: " cd-nome-disci
+                   display "Novo nome da disciplina.........: " with no advancing
+                   accept  cd-nome-disci
+                   rewrite cd-disciplina
+                   if      ws-fs-caddisc = "00" then
+                           display "Disciplina alterada com sucesso!"
+                   else
+                           display "Erro ao alterar disciplina: " ws-fs-caddisc
+                   end-if
+           else
+                   display "Disciplina inexistente!"
+           end-if
+
+           .
+       2200-alterar-disciplina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Consultar uma disciplina
+       *>------------------------------------------------------------------------
+       2300-consultar-disciplina section.
+
+
+           display "Codigo da disciplina a consultar.: " with no advancing
+           accept  cd-id-disci
+           read    caddisc
+           if      ws-fs-caddisc = "00" then
+                   display "Codigo: " cd-id-disci  "  Nome: " cd-nome-disci
+           else
+                   display "Disciplina inexistente!"
+           end-if
+
+           .
+       2300-consultar-disciplina-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Listar todas as disciplinas
+       *>------------------------------------------------------------------------
+       2400-listar-disciplinas section.
+
+
+           move    low-values                       to cd-id-disci
+           start    caddisc key is not less than cd-id-disci
+
+           perform until ws-fs-caddisc = "10"
+                read caddisc next
+                if   ws-fs-caddisc = "00" then
+                     display "Codigo: " cd-id-disci "  Nome: " cd-nome-disci
+                else
+                     if   ws-fs-caddisc <> "10" then
+                          display "Erro ao ler caddisc: " ws-fs-caddisc
+                     end-if
+                end-if
+           end-perform
+
+           .
+       2400-listar-disciplinas-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>  Excluir disciplina
+       *>------------------------------------------------------------------------
+       2500-excluir-disciplina section.
+
+
+           display "Codigo da disciplina a excluir...: " with no advancing
+           accept  cd-id-disci
+           read    caddisc
+           if      ws-fs-caddisc = "00" then
+                   display "Confirma a exclusao (S/N)?......: " with no advancing
+                   accept  ws-confirmacao
+                   if      ws-confirmado then
+                           delete caddisc
+                           if     ws-fs-caddisc = "00" then
+                                  display "Disciplina excluida com sucesso!"
+                           else
+                                  display "Erro ao excluir disciplina: " ws-fs-caddisc
+                           end-if
+                   else
+                           display "Exclusao cancelada"
+                   end-if
+           else
+                   display "Disciplina inexistente!"
+           end-if
+
+           .
+       2500-excluir-disciplina-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+
+           close caddisc
+
+           .
+       3000-finaliza-exit.
+           exit.
